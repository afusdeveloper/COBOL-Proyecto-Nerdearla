@@ -0,0 +1,7 @@
+       01  AUDIT-REGISTRO.
+           05 AUDIT-FECHA                   PIC 9(08).
+           05 AUDIT-HORA                    PIC 9(08).
+           05 AUDIT-PROGRAMA                PIC X(08).
+           05 AUDIT-DNI                     PIC 9(08).
+           05 AUDIT-NOMBRE                  PIC X(30).
+           05 AUDIT-RESULTADO               PIC X(30).
