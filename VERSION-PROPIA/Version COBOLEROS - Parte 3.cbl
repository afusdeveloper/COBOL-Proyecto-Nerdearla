@@ -2,7 +2,102 @@
        PROGRAM-ID.                            EJERCICIO2.
        AUTHOR.                                AYMARA M FUSARO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APROBADOS-FILE ASSIGN TO "APROBADO"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-APROBADOS-ESTADO.
+
+           SELECT REPORTE-FILE ASSIGN TO "REPORTE1"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-REPORTE-ESTADO.
+
+           SELECT CSV-FILE     ASSIGN TO "REPCSV01"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-CSV-ESTADO.
+
+           SELECT POSTUENT-FILE ASSIGN TO "POSTUENT"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-POSTUENT-ESTADO.
+
+           SELECT RECHAZOS-FILE ASSIGN TO "RECHAZOS"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-RECHAZOS-ESTADO.
+
+           SELECT AUDIT-FILE   ASSIGN TO "AUDITLOG"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-AUDIT-ESTADO.
+
+           SELECT CHECKPT-FILE ASSIGN TO "CHECKPT3"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-CHECKPT-ESTADO.
+
+           SELECT AJUSTE-FILE  ASSIGN TO "AJUSTEP3"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-AJUSTE-ESTADO.
+
+           SELECT HIST-FILE    ASSIGN TO "HIST0001"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-HIST-ESTADO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  APROBADOS-FILE
+           RECORDING MODE IS F.
+       01  APROBADOS-REGISTRO.
+           05 APROBADOS-DNI                 PIC 9(08).
+           05 APROBADOS-NOMBRE              PIC X(30).
+
+       FD  REPORTE-FILE
+           RECORDING MODE IS F.
+       01  REPORTE-REGISTRO                 PIC X(132).
+
+       FD  CSV-FILE
+           RECORDING MODE IS F.
+       01  CSV-REGISTRO                     PIC X(132).
+
+       FD  POSTUENT-FILE
+           RECORDING MODE IS F.
+       01  POSTUENT-REGISTRO.
+           05 POSTUENT-DNI                  PIC 9(08).
+           05 POSTUENT-NOMBRE               PIC X(30).
+           05 POSTUENT-EXPERIENCIA          PIC X(02).
+
+       FD  RECHAZOS-FILE
+           RECORDING MODE IS F.
+       01  RECHAZOS-REGISTRO.
+           05 RECHAZOS-DNI                  PIC 9(08).
+           05 RECHAZOS-NOMBRE               PIC X(30).
+           05 RECHAZOS-EXPERIENCIA          PIC X(02).
+           05 RECHAZOS-MOTIVO               PIC X(30).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREG.
+
+       FD  CHECKPT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPT-REGISTRO.
+           05 CHECKPT-CANT-PROCESADOS       PIC 9(05).
+           05 CHECKPT-ORDEN                 PIC X.
+
+       FD  AJUSTE-FILE
+           RECORDING MODE IS F.
+       01  AJUSTE-REGISTRO.
+           05 AJUSTE-PORCENTAJE             PIC 9(03)V99.
+
+       FD  HIST-FILE
+           RECORDING MODE IS F.
+       01  HIST-REGISTRO.
+           05 HIST-FECHA                    PIC 9(08).
+           05 HIST-DNI                      PIC 9(08).
+           05 HIST-NOMBRE                   PIC X(30).
+           05 HIST-SENIORITY                PIC X(06).
+           05 HIST-SUELDO-AJUSTADO          PIC 9(06).
+           05 HIST-SUELDO-ANUAL             PIC 9(07).
+           05 HIST-BONO                     PIC 9(06).
+
        WORKING-STORAGE SECTION.
 
          01 WSC-CONSTANTES.
@@ -11,11 +106,21 @@
                 10 WSC-SEMISR                 PIC X(06) VALUE 'SEMISR'.
                 10 WSC-JUNIOR                 PIC X(06) VALUE 'JUNIOR'.
 
+             05 WSC-PROGRAMA-ID               PIC X(08)
+                                               VALUE 'VERPROP1'.
+
+             05 WSC-EXPERIENCIA-MAXIMA        PIC 99    VALUE 50.
+
              05 WSC-SUELDOS.
                  10 WSC-SUELDO-SENIOR         PIC 9(06) VALUE 200000.
                  10 WSC-SUELDO-SEMISR         PIC 9(06) VALUE 160000.
                  10 WSC-SUELDO-JUNIOR         PIC 9(06) VALUE 100000.
-                   
+
+             05 WSC-PORCENTAJE-AJUSTE         PIC 9(03)V99 VALUE ZERO.
+
+             05 WSC-MAX-POSTULANTES           PIC 9(05) VALUE 5000.
+             05 WSC-MAX-APROBADOS             PIC 9(05) VALUE 5000.
+
              05 WSC-TIT-1.
                  10 FILLER                    PIC X(32) VALUE SPACES.
                  10 WSC-ENCABEZADO            PIC X(16) VALUE 
@@ -59,130 +164,879 @@
                  10 WSC-BONO3                 PIC X(06) VALUE ALL '-'. 
 
          01 WSV-VARIABLES.
-             05 WSV-POSTULANTES.
-                 10 WSV-POSTU1.
-                     15 WSV-NOMBRE1           PIC X(05) VALUE 'Pedro'.
-                     15 WSV-EXPERIENCIA1      PIC 9(02) VALUE 00. 
-                     15 WSV-SUELDO1           PIC 9(06).
-                     15 WSV-SUELDO-ANUAL1     PIC 9(07).
-                     15 WSV-BONO1             PIC 9(06).
-            
-                 10 WSV-POSTU2.
-                     15 WSV-NOMBRE2           PIC X(05) VALUE 'Sofia'.
-                     15 WSV-EXPERIENCIA2      PIC 9(02) VALUE 07.
-                     15 WSV-SUELDO2           PIC 9(06).
-                     15 WSV-SUELDO-ANUAL2     PIC 9(07).
-                     15 WSV-BONO2             PIC 9(06).
-          
-                 10 WSV-POSTU3.
-                     15 WSV-NOMBRE3           PIC X(05) VALUE 'Lala'.
-                     15 WSV-EXPERIENCIA3      PIC 9(02) VALUE 03.
-                     15 WSV-SUELDO3           PIC 9(06).
-                     15 WSV-SUELDO-ANUAL3     PIC 9(07).
-                     15 WSV-BONO3             PIC 9(06).
+             05 WSV-TABLA-POSTULANTES.
+                 10 WSV-CANT-POSTULANTES      PIC 9(05) VALUE ZERO.
+                 10 WSV-POSTU-TABLA OCCURS 5000 TIMES.
+                     15 WSV-POSTU-DNI         PIC 9(08).
+                     15 WSV-POSTU-NOMBRE      PIC X(30).
+                     15 WSV-POSTU-EXPERIENCIA PIC 9(02).
+                     15 WSV-POSTU-SENIORITY   PIC X(06).
+                     15 WSV-POSTU-BONO        PIC 9(06).
+             05 WSV-POSTU-TEMP.
+                 10 WSV-POSTU-TEMP-DNI        PIC 9(08).
+                 10 WSV-POSTU-TEMP-NOMBRE     PIC X(30).
+                 10 WSV-POSTU-TEMP-EXP        PIC 9(02).
+                 10 WSV-POSTU-TEMP-SENIORITY  PIC X(06).
+                 10 WSV-POSTU-TEMP-BONO       PIC 9(06).
+             05 WSV-IDX-POST                  PIC 9(05) VALUE ZERO.
+             05 WSV-IDX-DUP                    PIC 9(05) VALUE ZERO.
+             05 WSV-EXPERIENCIA-NUM           PIC 9(02).
+             05 WSV-CANT-PROCESADOS           PIC 9(05) VALUE ZERO.
+             05 WSV-CANT-A-SALTAR             PIC 9(05) VALUE ZERO.
+             05 WSV-FECHA-PROCESO             PIC 9(08) VALUE ZERO.
+             05 WSV-FECHA-CONSULTA            PIC 9(08) VALUE ZERO.
+
+             05 WSV-ACUMULADORES.
+                 10 WSV-TOTAL-SUELDO          PIC 9(11) VALUE ZERO.
+                 10 WSV-TOTAL-SUELDO-ANUAL    PIC 9(12) VALUE ZERO.
+                 10 WSV-TOTAL-BONO            PIC 9(11) VALUE ZERO.
 
              05 WSV-POSTULANTE-AUX.
-                 10 WSV-NOMBRE-AUX            PIC X(05).
+                 10 WSV-DNI-AUX               PIC 9(08).
+                 10 WSV-NOMBRE-AUX            PIC X(30).
                  10 WSV-EXPERIENCIA-AUX       PIC 9(02).
                      88 WSS-EXP-JUNIOR                  VALUE 0 1 2.
                      88 WSS-EXP-SEMISR                  VALUE 3 4 5.
+                 10 WSV-SENIORITY-AUX         PIC X(06).
                  10 WSV-SUELDO-AUX            PIC 9(06).
+                 10 WSV-SUELDO-AJUSTADO-AUX   PIC 9(06).
                  10 WSV-SUELDO-ANUAL-AUX      PIC 9(07).
                  10 WSV-BONO-AUX              PIC 9(06).
+             05 WSV-RESULTADO-AUX             PIC X(30).
+
+             05 WSV-TABLA-APROBADOS.
+                 10 WSV-CANT-APROBADOS        PIC 9(05) VALUE ZERO.
+                 10 WSV-DNI-APROBADO OCCURS 5000 TIMES
+                                              PIC 9(08).
+             05 WSV-IDX                       PIC 9(05) VALUE ZERO.
+             05 WSV-LINEA-REPORTE             PIC X(132).
+             05 WSV-LINEA-CSV                 PIC X(132).
+
+         01 WSC-SWITCHES.
+             05 WSC-FIN-APROBADOS             PIC X    VALUE 'N'.
+                 88 WSS-FIN-APROBADOS                  VALUE 'S'.
+             05 WSC-APROBADO-ENCONTRADO       PIC X    VALUE 'N'.
+                 88 WSS-APROBADO-ENCONTRADO            VALUE 'S'.
+             05 WSC-FIN-POSTUENT               PIC X    VALUE 'N'.
+                 88 WSS-FIN-POSTUENT                   VALUE 'S'.
+             05 WSC-EXPERIENCIA-VALIDA         PIC X    VALUE 'S'.
+                 88 WSS-EXPERIENCIA-VALIDA             VALUE 'S'.
+             05 WSC-DNI-DUPLICADO              PIC X    VALUE 'N'.
+                 88 WSS-DNI-DUPLICADO                  VALUE 'S'.
+             05 WSC-MODO                       PIC X    VALUE '1'.
+                 88 WSS-MODO-CONSULTA                  VALUE '2'.
+                 88 WSS-MODO-HISTORICO                 VALUE '3'.
+             05 WSC-CONTINUAR-CONSULTA         PIC X    VALUE 'S'.
+                 88 WSS-CONTINUAR-CONSULTA             VALUE 'S'.
+             05 WSC-FIN-HISTORICO              PIC X    VALUE 'N'.
+                 88 WSS-FIN-HISTORICO                  VALUE 'S'.
+             05 WSC-ORDEN                      PIC X    VALUE '0'.
+                 88 WSS-SIN-ORDENAR                    VALUE '0'.
+                 88 WSS-ORDEN-BONO                     VALUE '1'.
+                 88 WSS-ORDEN-SENIORITY                VALUE '2'.
+             05 WSC-HUBO-CAMBIO                PIC X    VALUE 'N'.
+                 88 WSS-HUBO-CAMBIO                    VALUE 'S'.
+             05 WSC-DEBE-INTERCAMBIAR          PIC X    VALUE 'N'.
+                 88 WSS-DEBE-INTERCAMBIAR              VALUE 'S'.
+             05 WSC-TABLA-LLENA                PIC X    VALUE 'N'.
+                 88 WSS-TABLA-LLENA                    VALUE 'S'.
+
+         01 WSC-ARCHIVOS-ESTADO.
+             05 WSC-APROBADOS-ESTADO            PIC XX   VALUE '00'.
+                 88 WSS-APROBADOS-INEXISTENTE           VALUE '35'.
+             05 WSC-REPORTE-ESTADO              PIC XX   VALUE '00'.
+                 88 WSS-REPORTE-INEXISTENTE             VALUE '35'.
+             05 WSC-CSV-ESTADO                  PIC XX   VALUE '00'.
+                 88 WSS-CSV-INEXISTENTE                 VALUE '35'.
+             05 WSC-POSTUENT-ESTADO             PIC XX   VALUE '00'.
+                 88 WSS-POSTUENT-INEXISTENTE            VALUE '35'.
+             05 WSC-RECHAZOS-ESTADO             PIC XX   VALUE '00'.
+                 88 WSS-RECHAZOS-INEXISTENTE            VALUE '35'.
+             05 WSC-AUDIT-ESTADO               PIC XX   VALUE '00'.
+                 88 WSS-AUDIT-INEXISTENTE               VALUE '35'.
+             05 WSC-CHECKPT-ESTADO             PIC XX   VALUE '00'.
+                 88 WSS-CHECKPT-INEXISTENTE             VALUE '35'.
+             05 WSC-AJUSTE-ESTADO              PIC XX   VALUE '00'.
+                 88 WSS-AJUSTE-INEXISTENTE              VALUE '35'.
+             05 WSC-HIST-ESTADO                PIC XX   VALUE '00'.
+                 88 WSS-HIST-INEXISTENTE                VALUE '35'.
 
-  
        PROCEDURE DIVISION.
 
        00-CONTROL.
-            PERFORM 10-INICIO.
-            PERFORM 20-PROCESO.
+            PERFORM 01-MENU.
+            EVALUATE TRUE
+                WHEN WSS-MODO-CONSULTA
+                    PERFORM 05-INICIO-CONSULTA
+                    PERFORM 06-CONSULTAR-CANDIDATO
+                        UNTIL NOT WSS-CONTINUAR-CONSULTA
+                    PERFORM 09-FINALIZAR-CONSULTA
+                WHEN WSS-MODO-HISTORICO
+                    PERFORM 08-REIMPRIMIR-HISTORICO
+                WHEN OTHER
+                    PERFORM 10-INICIO
+                    PERFORM 20-PROCESO
+                    PERFORM 90-FINALIZAR
+            END-EVALUATE.
             STOP RUN.
        00-CONTROL-END. EXIT.
 
+       01-MENU.
+            DISPLAY '=========================================='.
+            DISPLAY ' 1 - PROCESAR LOTE DE POSTULANTES (BATCH) '.
+            DISPLAY ' 2 - CONSULTAR UN POSTULANTE (ONLINE)     '.
+            DISPLAY ' 3 - REIMPRIMIR UN HISTORICO POR FECHA    '.
+            DISPLAY '=========================================='.
+            DISPLAY 'OPCION: ' WITH NO ADVANCING.
+            ACCEPT WSC-MODO.
+       01-MENU-END. EXIT.
+
+       08-REIMPRIMIR-HISTORICO.
+            DISPLAY 'INGRESE FECHA A REIMPRIMIR (AAAAMMDD): '
+                    WITH NO ADVANCING.
+            ACCEPT WSV-FECHA-CONSULTA.
+
+            OPEN INPUT HIST-FILE.
+            IF WSS-HIST-INEXISTENTE
+                DISPLAY 'NO HAY HISTORICO REGISTRADO TODAVIA'
+            ELSE
+                PERFORM 081-LEER-HISTORICO
+                PERFORM 082-MOSTRAR-HISTORICO UNTIL WSS-FIN-HISTORICO
+                CLOSE HIST-FILE
+            END-IF.
+       08-REIMPRIMIR-HISTORICO-END. EXIT.
+
+       081-LEER-HISTORICO.
+            READ HIST-FILE INTO HIST-REGISTRO
+                AT END MOVE 'S' TO WSC-FIN-HISTORICO
+            END-READ.
+       081-LEER-HISTORICO-END. EXIT.
+
+       082-MOSTRAR-HISTORICO.
+            IF NOT WSS-FIN-HISTORICO
+               AND HIST-FECHA EQUAL WSV-FECHA-CONSULTA
+                DISPLAY HIST-DNI ' ' HIST-NOMBRE ' '
+                        HIST-SENIORITY ' SUELDO $'
+                        HIST-SUELDO-AJUSTADO ' ANUAL $'
+                        HIST-SUELDO-ANUAL ' BONO $' HIST-BONO
+            END-IF.
+            PERFORM 081-LEER-HISTORICO.
+       082-MOSTRAR-HISTORICO-END. EXIT.
+
+       05-INICIO-CONSULTA.
+            PERFORM 003-LEER-AJUSTE.
+            OPEN EXTEND AUDIT-FILE.
+            IF WSS-AUDIT-INEXISTENTE
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            MOVE 'S' TO WSC-CONTINUAR-CONSULTA.
+            INITIALIZE WSV-POSTULANTE-AUX.
+       05-INICIO-CONSULTA-END. EXIT.
+
+       06-CONSULTAR-CANDIDATO.
+            DISPLAY 'INGRESE DNI: ' WITH NO ADVANCING.
+            ACCEPT WSV-DNI-AUX.
+            DISPLAY 'INGRESE NOMBRE: ' WITH NO ADVANCING.
+            ACCEPT WSV-NOMBRE-AUX.
+            DISPLAY 'INGRESE EXPERIENCIA (ANIOS): ' WITH NO ADVANCING.
+            ACCEPT WSV-EXPERIENCIA-AUX.
+
+            PERFORM 25-EVALUAR.
+            PERFORM 026-AJUSTAR-SUELDO.
+            PERFORM 027-CALCULAR-MONTOS.
+
+            DISPLAY '------------------------------------------'.
+            DISPLAY WSV-NOMBRE-AUX ' ES ' WSV-SENIORITY-AUX.
+            DISPLAY 'SUELDO BASE:      $' WSV-SUELDO-AUX.
+            DISPLAY 'SUELDO AJUSTADO:  $' WSV-SUELDO-AJUSTADO-AUX.
+            DISPLAY 'SUELDO ANUAL:     $' WSV-SUELDO-ANUAL-AUX.
+            DISPLAY 'BONO:             $' WSV-BONO-AUX.
+            DISPLAY '------------------------------------------'.
+
+            MOVE 'CONSULTA ONLINE' TO WSV-RESULTADO-AUX.
+            PERFORM 011-REGISTRAR-AUDITORIA.
+            INITIALIZE WSV-POSTULANTE-AUX.
+
+            DISPLAY 'DESEA REALIZAR OTRA CONSULTA (S/N)? '
+                    WITH NO ADVANCING.
+            ACCEPT WSC-CONTINUAR-CONSULTA.
+       06-CONSULTAR-CANDIDATO-END. EXIT.
+
+       09-FINALIZAR-CONSULTA.
+            CLOSE AUDIT-FILE.
+       09-FINALIZAR-CONSULTA-END. EXIT.
+
        10-INICIO.
-            DISPLAY WSC-TIT-1.
-            DISPLAY WSC-GUIONES.
-            DISPLAY WSC-COLUMNAS.
-            DISPLAY WSC-GUIONES2.
+            PERFORM 001-LEER-CHECKPOINT.
+
+            IF WSV-CANT-A-SALTAR > ZERO
+                DISPLAY 'REANUDANDO DESDE EL POSTULANTE '
+                        WSV-CANT-A-SALTAR
+                MOVE CHECKPT-ORDEN TO WSC-ORDEN
+                OPEN EXTEND REPORTE-FILE
+                IF WSS-REPORTE-INEXISTENTE
+                    OPEN OUTPUT REPORTE-FILE
+                END-IF
+                OPEN EXTEND CSV-FILE
+                IF WSS-CSV-INEXISTENTE
+                    OPEN OUTPUT CSV-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT REPORTE-FILE
+                OPEN OUTPUT CSV-FILE
+            END-IF.
+
+            OPEN EXTEND AUDIT-FILE.
+            IF WSS-AUDIT-INEXISTENTE
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+
+            OPEN EXTEND HIST-FILE.
+            IF WSS-HIST-INEXISTENTE
+                OPEN OUTPUT HIST-FILE
+            END-IF.
+
+            ACCEPT WSV-FECHA-PROCESO FROM DATE YYYYMMDD.
+
+            IF WSV-CANT-A-SALTAR = ZERO
+                MOVE SPACES TO WSV-LINEA-CSV
+                STRING 'NOMBRE,EXPERIENCIA,SENIORITY,' DELIMITED BY SIZE
+                       'SUELDO,SUELDO AJUSTADO,'       DELIMITED BY SIZE
+                       'SUELDO ANUAL,BONO'             DELIMITED BY SIZE
+                       INTO WSV-LINEA-CSV
+                END-STRING
+                MOVE WSV-LINEA-CSV TO CSV-REGISTRO
+                WRITE CSV-REGISTRO
+
+                DISPLAY WSC-TIT-1
+                MOVE WSC-TIT-1 TO REPORTE-REGISTRO
+                WRITE REPORTE-REGISTRO
+
+                DISPLAY WSC-GUIONES
+                MOVE WSC-GUIONES TO REPORTE-REGISTRO
+                WRITE REPORTE-REGISTRO
+
+                DISPLAY WSC-COLUMNAS
+                MOVE WSC-COLUMNAS TO REPORTE-REGISTRO
+                WRITE REPORTE-REGISTRO
+
+                DISPLAY WSC-GUIONES2
+                MOVE WSC-GUIONES2 TO REPORTE-REGISTRO
+                WRITE REPORTE-REGISTRO
+            END-IF.
+
             INITIALIZE WSV-POSTULANTE-AUX.
+            PERFORM 003-LEER-AJUSTE.
+            PERFORM 12-CARGAR-APROBADOS.
+            PERFORM 17-CARGAR-POSTULANTES.
+
+            IF WSV-CANT-A-SALTAR > ZERO
+                DISPLAY 'SE MANTIENE EL ORDEN DE LA CORRIDA ANTERIOR: '
+                        WSC-ORDEN
+            ELSE
+                DISPLAY 'ORDENAR REPORTE POR:'
+                DISPLAY '  0 - SIN ORDENAR (ORDEN DE INGRESO)'
+                DISPLAY '  1 - BONO DESCENDENTE'
+                DISPLAY '  2 - SENIORITY DESCENDENTE, LUEGO NOMBRE'
+                DISPLAY 'OPCION: ' WITH NO ADVANCING
+                ACCEPT WSC-ORDEN
+            END-IF.
+            PERFORM 023-ORDENAR-POSTULANTES.
        10-INICIO-END. EXIT.
 
+       003-LEER-AJUSTE.
+
+           OPEN INPUT AJUSTE-FILE.
+           IF WSS-AJUSTE-INEXISTENTE
+               DISPLAY 'AJUSTEP3 VACIO, NO SE APLICA AJUSTE'
+           ELSE
+               READ AJUSTE-FILE INTO AJUSTE-REGISTRO
+                   AT END
+                       DISPLAY 'AJUSTEP3 VACIO, NO SE APLICA AJUSTE'
+                   NOT AT END
+                       MOVE AJUSTE-PORCENTAJE TO WSC-PORCENTAJE-AJUSTE
+               END-READ
+               CLOSE AJUSTE-FILE
+           END-IF.
+
+       003-LEER-AJUSTE-END. EXIT.
+
+       90-FINALIZAR.
+
+           CLOSE REPORTE-FILE.
+           CLOSE CSV-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE HIST-FILE.
+           PERFORM 090-RESETEAR-CHECKPOINT.
+
+       90-FINALIZAR-END. EXIT.
+
+       12-CARGAR-APROBADOS.
+
+           OPEN INPUT APROBADOS-FILE.
+           IF WSS-APROBADOS-INEXISTENTE
+               DISPLAY 'ERROR: APROBADO NO EXISTE. ABORTANDO.'
+               STOP RUN
+           END-IF.
+
+           PERFORM 13-LEER-APROBADO.
+           PERFORM 14-AGREGAR-APROBADO
+               UNTIL WSS-FIN-APROBADOS OR WSS-TABLA-LLENA.
+
+           CLOSE APROBADOS-FILE.
+
+           IF WSS-TABLA-LLENA
+               DISPLAY 'ERROR: APROBADO SUPERA LA CAPACIDAD MAXIMA DE '
+                       WSC-MAX-APROBADOS ' REGISTROS. ABORTANDO.'
+               STOP RUN
+           END-IF.
+
+       12-CARGAR-APROBADOS-END. EXIT.
+
+       13-LEER-APROBADO.
+
+           READ APROBADOS-FILE INTO APROBADOS-REGISTRO
+               AT END MOVE 'S' TO WSC-FIN-APROBADOS
+           END-READ.
+
+       13-LEER-APROBADO-END. EXIT.
+
+       14-AGREGAR-APROBADO.
+
+           IF WSV-CANT-APROBADOS >= WSC-MAX-APROBADOS
+               MOVE 'S' TO WSC-TABLA-LLENA
+           ELSE
+               ADD 1 TO WSV-CANT-APROBADOS
+               MOVE APROBADOS-DNI
+                   TO WSV-DNI-APROBADO (WSV-CANT-APROBADOS)
+               PERFORM 13-LEER-APROBADO
+           END-IF.
+
+       14-AGREGAR-APROBADO-END. EXIT.
+
+       15-VERIFICAR-APROBADO.
+
+           MOVE 'N' TO WSC-APROBADO-ENCONTRADO.
+           MOVE ZERO TO WSV-IDX.
+           PERFORM 16-COMPARAR-DNI
+               VARYING WSV-IDX FROM 1 BY 1
+               UNTIL WSV-IDX > WSV-CANT-APROBADOS
+                  OR WSS-APROBADO-ENCONTRADO.
+
+       15-VERIFICAR-APROBADO-END. EXIT.
+
+       16-COMPARAR-DNI.
+
+           IF WSV-DNI-AUX EQUAL WSV-DNI-APROBADO (WSV-IDX)
+               MOVE 'S' TO WSC-APROBADO-ENCONTRADO
+           END-IF.
+
+       16-COMPARAR-DNI-END. EXIT.
+
+       17-CARGAR-POSTULANTES.
+
+           OPEN INPUT  POSTUENT-FILE.
+           IF WSS-POSTUENT-INEXISTENTE
+               DISPLAY 'ERROR: POSTUENT NO EXISTE. ABORTANDO.'
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RECHAZOS-FILE.
+
+           PERFORM 18-LEER-POSTULANTE.
+           PERFORM 19-AGREGAR-POSTULANTE UNTIL WSS-FIN-POSTUENT.
+
+           CLOSE POSTUENT-FILE.
+           CLOSE RECHAZOS-FILE.
+
+       17-CARGAR-POSTULANTES-END. EXIT.
+
+       001-LEER-CHECKPOINT.
+
+           MOVE ZERO TO WSV-CANT-A-SALTAR.
+           MOVE '0' TO CHECKPT-ORDEN.
+
+           OPEN INPUT CHECKPT-FILE.
+           IF NOT WSS-CHECKPT-INEXISTENTE
+               READ CHECKPT-FILE INTO CHECKPT-REGISTRO
+                   AT END CONTINUE
+                   NOT AT END MOVE CHECKPT-CANT-PROCESADOS
+                                  TO WSV-CANT-A-SALTAR
+               END-READ
+               CLOSE CHECKPT-FILE
+           END-IF.
+
+       001-LEER-CHECKPOINT-END. EXIT.
+
+       006-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPT-FILE.
+           MOVE WSV-CANT-PROCESADOS TO CHECKPT-CANT-PROCESADOS.
+           MOVE WSC-ORDEN           TO CHECKPT-ORDEN.
+           WRITE CHECKPT-REGISTRO.
+           CLOSE CHECKPT-FILE.
+
+       006-GRABAR-CHECKPOINT-END. EXIT.
+
+       090-RESETEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPT-FILE.
+           MOVE ZERO TO CHECKPT-CANT-PROCESADOS.
+           MOVE '0'  TO CHECKPT-ORDEN.
+           WRITE CHECKPT-REGISTRO.
+           CLOSE CHECKPT-FILE.
+
+       090-RESETEAR-CHECKPOINT-END. EXIT.
+
+       18-LEER-POSTULANTE.
+
+           READ POSTUENT-FILE INTO POSTUENT-REGISTRO
+               AT END MOVE 'S' TO WSC-FIN-POSTUENT
+           END-READ.
+
+       18-LEER-POSTULANTE-END. EXIT.
+
+       19-AGREGAR-POSTULANTE.
+
+           PERFORM 195-VALIDAR-EXPERIENCIA.
+
+           IF WSS-EXPERIENCIA-VALIDA
+               PERFORM 196-VERIFICAR-DUPLICADO
+               IF WSS-DNI-DUPLICADO
+                   MOVE POSTUENT-DNI         TO RECHAZOS-DNI
+                   MOVE POSTUENT-NOMBRE      TO RECHAZOS-NOMBRE
+                   MOVE POSTUENT-EXPERIENCIA TO RECHAZOS-EXPERIENCIA
+                   MOVE 'DNI DUPLICADO EN EL ARCHIVO DE INGRESO'
+                       TO RECHAZOS-MOTIVO
+                   WRITE RECHAZOS-REGISTRO
+               ELSE
+                   IF WSV-CANT-POSTULANTES >= WSC-MAX-POSTULANTES
+                       MOVE POSTUENT-DNI         TO RECHAZOS-DNI
+                       MOVE POSTUENT-NOMBRE      TO RECHAZOS-NOMBRE
+                       MOVE POSTUENT-EXPERIENCIA TO RECHAZOS-EXPERIENCIA
+                       MOVE 'TABLA DE POSTULANTES AL MAXIMO, NO ENTRA'
+                           TO RECHAZOS-MOTIVO
+                       WRITE RECHAZOS-REGISTRO
+                       DISPLAY 'ADVERTENCIA: TABLA DE POSTULANTES '
+                               'LLENA (' WSC-MAX-POSTULANTES
+                               '), SE RECHAZAN LOS RESTANTES'
+                   ELSE
+                       ADD 1 TO WSV-CANT-POSTULANTES
+                       MOVE POSTUENT-DNI
+                           TO WSV-POSTU-DNI (WSV-CANT-POSTULANTES)
+                       MOVE POSTUENT-NOMBRE
+                           TO WSV-POSTU-NOMBRE (WSV-CANT-POSTULANTES)
+                       MOVE WSV-EXPERIENCIA-NUM
+                           TO WSV-POSTU-EXPERIENCIA
+                              (WSV-CANT-POSTULANTES)
+                       PERFORM 198-CALCULAR-CLAVE-ORDEN
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 18-LEER-POSTULANTE.
+
+       19-AGREGAR-POSTULANTE-END. EXIT.
+
+       196-VERIFICAR-DUPLICADO.
+
+           MOVE 'N' TO WSC-DNI-DUPLICADO.
+           MOVE ZERO TO WSV-IDX-DUP.
+           PERFORM 197-COMPARAR-DNI-POST
+               VARYING WSV-IDX-DUP FROM 1 BY 1
+               UNTIL WSV-IDX-DUP > WSV-CANT-POSTULANTES
+                  OR WSS-DNI-DUPLICADO.
+
+       196-VERIFICAR-DUPLICADO-END. EXIT.
+
+       197-COMPARAR-DNI-POST.
+
+           IF POSTUENT-DNI EQUAL WSV-POSTU-DNI (WSV-IDX-DUP)
+               MOVE 'S' TO WSC-DNI-DUPLICADO
+           END-IF.
+
+       197-COMPARAR-DNI-POST-END. EXIT.
+
+       195-VALIDAR-EXPERIENCIA.
+
+           MOVE 'S' TO WSC-EXPERIENCIA-VALIDA.
+           MOVE ZERO TO WSV-EXPERIENCIA-NUM.
+
+           IF POSTUENT-EXPERIENCIA IS NOT NUMERIC
+               MOVE 'N' TO WSC-EXPERIENCIA-VALIDA
+               MOVE 'EXPERIENCIA NO NUMERICA' TO RECHAZOS-MOTIVO
+           ELSE
+               MOVE POSTUENT-EXPERIENCIA TO WSV-EXPERIENCIA-NUM
+               IF WSV-EXPERIENCIA-NUM > WSC-EXPERIENCIA-MAXIMA
+                   MOVE 'N' TO WSC-EXPERIENCIA-VALIDA
+                   MOVE 'EXPERIENCIA FUERA DE RANGO (0-50)'
+                       TO RECHAZOS-MOTIVO
+               END-IF
+           END-IF.
+
+           IF NOT WSS-EXPERIENCIA-VALIDA
+               MOVE POSTUENT-DNI         TO RECHAZOS-DNI
+               MOVE POSTUENT-NOMBRE      TO RECHAZOS-NOMBRE
+               MOVE POSTUENT-EXPERIENCIA TO RECHAZOS-EXPERIENCIA
+               WRITE RECHAZOS-REGISTRO
+           END-IF.
+
+       195-VALIDAR-EXPERIENCIA-END. EXIT.
+
+       198-CALCULAR-CLAVE-ORDEN.
+
+           MOVE WSV-EXPERIENCIA-NUM TO WSV-EXPERIENCIA-AUX.
+           PERFORM 25-EVALUAR.
+           PERFORM 026-AJUSTAR-SUELDO.
+           PERFORM 027-CALCULAR-MONTOS.
+
+           MOVE WSV-SENIORITY-AUX
+               TO WSV-POSTU-SENIORITY (WSV-CANT-POSTULANTES).
+           MOVE WSV-BONO-AUX
+               TO WSV-POSTU-BONO (WSV-CANT-POSTULANTES).
+
+           INITIALIZE WSV-POSTULANTE-AUX.
+
+       198-CALCULAR-CLAVE-ORDEN-END. EXIT.
+
+       023-ORDENAR-POSTULANTES.
+
+           IF NOT WSS-SIN-ORDENAR
+               MOVE 'S' TO WSC-HUBO-CAMBIO
+               PERFORM 024-PASADA-ORDENAMIENTO
+                   UNTIL NOT WSS-HUBO-CAMBIO
+           END-IF.
+
+       023-ORDENAR-POSTULANTES-END. EXIT.
+
+       024-PASADA-ORDENAMIENTO.
+
+           MOVE 'N' TO WSC-HUBO-CAMBIO.
+           PERFORM 025-COMPARAR-POSTULANTES
+               VARYING WSV-IDX-POST FROM 1 BY 1
+               UNTIL WSV-IDX-POST >= WSV-CANT-POSTULANTES.
+
+       024-PASADA-ORDENAMIENTO-END. EXIT.
+
+       025-COMPARAR-POSTULANTES.
+
+           MOVE 'N' TO WSC-DEBE-INTERCAMBIAR.
+
+           IF WSS-ORDEN-BONO
+               IF WSV-POSTU-BONO (WSV-IDX-POST) <
+                  WSV-POSTU-BONO (WSV-IDX-POST + 1)
+                   MOVE 'S' TO WSC-DEBE-INTERCAMBIAR
+               END-IF
+           ELSE
+               IF WSV-POSTU-SENIORITY (WSV-IDX-POST) <
+                  WSV-POSTU-SENIORITY (WSV-IDX-POST + 1)
+                   MOVE 'S' TO WSC-DEBE-INTERCAMBIAR
+               ELSE
+                   IF WSV-POSTU-SENIORITY (WSV-IDX-POST) EQUAL
+                      WSV-POSTU-SENIORITY (WSV-IDX-POST + 1)
+                    AND WSV-POSTU-NOMBRE (WSV-IDX-POST) >
+                        WSV-POSTU-NOMBRE (WSV-IDX-POST + 1)
+                       MOVE 'S' TO WSC-DEBE-INTERCAMBIAR
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WSS-DEBE-INTERCAMBIAR
+               PERFORM 028-INTERCAMBIAR-POSTULANTES
+               MOVE 'S' TO WSC-HUBO-CAMBIO
+           END-IF.
+
+       025-COMPARAR-POSTULANTES-END. EXIT.
+
+       028-INTERCAMBIAR-POSTULANTES.
+
+           MOVE WSV-POSTU-TABLA (WSV-IDX-POST)     TO WSV-POSTU-TEMP.
+           MOVE WSV-POSTU-TABLA (WSV-IDX-POST + 1)
+               TO WSV-POSTU-TABLA (WSV-IDX-POST).
+           MOVE WSV-POSTU-TEMP
+               TO WSV-POSTU-TABLA (WSV-IDX-POST + 1).
+
+       028-INTERCAMBIAR-POSTULANTES-END. EXIT.
+
        20-PROCESO.
-            MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
-            PERFORM 25-EVALUAR.
-            PERFORM 30-CALCULAR-SUELDO.
-            
-            MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX.
-            PERFORM 25-EVALUAR.
-            PERFORM 30-CALCULAR-SUELDO.
-            
-            MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX.
-            PERFORM 25-EVALUAR.
-            PERFORM 30-CALCULAR-SUELDO.
+
+           PERFORM 21-PROCESAR-POSTULANTE
+               VARYING WSV-IDX-POST FROM 1 BY 1
+               UNTIL WSV-IDX-POST > WSV-CANT-POSTULANTES.
+
+           PERFORM 22-MOSTRAR-TOTAL-GENERAL.
+
        20-PROCESO-END. EXIT.
 
+       22-MOSTRAR-TOTAL-GENERAL.
+
+           DISPLAY WSC-GUIONES.
+           DISPLAY ' TOTAL GENERAL'.
+           DISPLAY ' SUELDO MENSUAL : $' WSV-TOTAL-SUELDO.
+           DISPLAY ' SUELDO ANUAL   : $' WSV-TOTAL-SUELDO-ANUAL.
+           DISPLAY ' BONO           : $' WSV-TOTAL-BONO.
+
+           MOVE SPACES TO WSV-LINEA-REPORTE.
+           STRING ' TOTAL GENERAL   SUELDO $' DELIMITED BY SIZE
+                  WSV-TOTAL-SUELDO            DELIMITED BY SIZE
+                  '   ANUAL $'                DELIMITED BY SIZE
+                  WSV-TOTAL-SUELDO-ANUAL      DELIMITED BY SIZE
+                  '   BONO $'                 DELIMITED BY SIZE
+                  WSV-TOTAL-BONO              DELIMITED BY SIZE
+                  INTO WSV-LINEA-REPORTE
+           END-STRING.
+           MOVE WSV-LINEA-REPORTE TO REPORTE-REGISTRO.
+           WRITE REPORTE-REGISTRO.
+
+       22-MOSTRAR-TOTAL-GENERAL-END. EXIT.
+
+       21-PROCESAR-POSTULANTE.
+
+           MOVE WSV-POSTU-DNI (WSV-IDX-POST)
+               TO WSV-DNI-AUX.
+           MOVE WSV-POSTU-NOMBRE (WSV-IDX-POST)
+               TO WSV-NOMBRE-AUX.
+           MOVE WSV-POSTU-EXPERIENCIA (WSV-IDX-POST)
+               TO WSV-EXPERIENCIA-AUX.
+
+           PERFORM 15-VERIFICAR-APROBADO.
+           IF WSS-APROBADO-ENCONTRADO
+               PERFORM 25-EVALUAR
+               PERFORM 026-AJUSTAR-SUELDO
+               PERFORM 30-CALCULAR-SUELDO
+           ELSE
+               IF WSV-IDX-POST > WSV-CANT-A-SALTAR
+                   DISPLAY WSV-NOMBRE-AUX
+                           ' NO FIGURA COMO APROBADO, NO SE COTIZA'
+                   MOVE 'NO APROBADO EN EJERCICIO1' TO WSV-RESULTADO-AUX
+                   PERFORM 011-REGISTRAR-AUDITORIA
+                   MOVE WSV-IDX-POST TO WSV-CANT-PROCESADOS
+                   PERFORM 006-GRABAR-CHECKPOINT
+               END-IF
+           END-IF.
+
+       21-PROCESAR-POSTULANTE-END. EXIT.
+
+       011-REGISTRAR-AUDITORIA.
+
+           ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE WSC-PROGRAMA-ID   TO AUDIT-PROGRAMA.
+           MOVE WSV-DNI-AUX       TO AUDIT-DNI.
+           MOVE WSV-NOMBRE-AUX    TO AUDIT-NOMBRE.
+           MOVE WSV-RESULTADO-AUX TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+
+       011-REGISTRAR-AUDITORIA-END. EXIT.
+
        25-EVALUAR.
             EVALUATE TRUE
-            WHEN WSS-EXP-JUNIOR 
+            WHEN WSS-EXP-JUNIOR
                 MOVE WSC-SUELDO-JUNIOR TO WSV-SUELDO-AUX
-            WHEN WSS-EXP-SEMISR 
+                MOVE WSC-JUNIOR        TO WSV-SENIORITY-AUX
+            WHEN WSS-EXP-SEMISR
                 MOVE WSC-SUELDO-SEMISR TO WSV-SUELDO-AUX
-            WHEN OTHER 
+                MOVE WSC-SEMISR        TO WSV-SENIORITY-AUX
+            WHEN OTHER
                 MOVE WSC-SUELDO-SENIOR TO WSV-SUELDO-AUX
+                MOVE WSC-SENIOR        TO WSV-SENIORITY-AUX
             END-EVALUATE.
        25-EVALUAR-END. EXIT.
 
+       026-AJUSTAR-SUELDO.
+
+           COMPUTE WSV-SUELDO-AJUSTADO-AUX ROUNDED =
+               WSV-SUELDO-AUX +
+               (WSV-SUELDO-AUX * WSC-PORCENTAJE-AJUSTE / 100)
+               ON SIZE ERROR
+                   DISPLAY 'AJUSTE INVALIDO, SE MANTIENE SUELDO BASE'
+                   MOVE WSV-SUELDO-AUX TO WSV-SUELDO-AJUSTADO-AUX
+           END-COMPUTE.
+
+       026-AJUSTAR-SUELDO-END. EXIT.
+
+       027-CALCULAR-MONTOS.
+           MULTIPLY 12 BY WSV-SUELDO-AJUSTADO-AUX
+                          GIVING WSV-SUELDO-ANUAL-AUX.
+
+           CALL 'BONOCALC' USING WSV-EXPERIENCIA-AUX
+                                  WSV-SUELDO-AJUSTADO-AUX
+                                  WSV-BONO-AUX
+           END-CALL.
+       027-CALCULAR-MONTOS-END. EXIT.
+
        30-CALCULAR-SUELDO.
-           MULTIPLY 12 BY WSV-SUELDO-AUX 
-                          GIVING WSV-SUELDO-ANUAL-AUX
-
-            EVALUATE WSV-EXPERIENCIA-AUX
-                WHEN 0
-                    MOVE 0 TO WSV-BONO-AUX
-                    PERFORM 35-ESCRIBIR-JUNIOR THRU 35-END
-                WHEN 1
-                    COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 1.5
-                    PERFORM 35-ESCRIBIR-JUNIOR THRU 35-END
-                WHEN 2
-                WHEN 3
-                    COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 2
-                    PERFORM 40-ESCRIBIR-SEMISR THRU 40-ESCRIBIR-SEMISR
-                WHEN 4
-                WHEN 5
-                WHEN 6
-                    COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 2.5
-                    PERFORM 45-ESCRIBIR-SENIOR THRU 45-END
-                WHEN OTHER 
-                    COMPUTE WSV-BONO-AUX = WSV-SUELDO-AUX * 3 
-                    PERFORM 45-ESCRIBIR-SENIOR THRU 45-END
-            END-EVALUATE.
+           PERFORM 027-CALCULAR-MONTOS.
+
+            ADD WSV-SUELDO-AJUSTADO-AUX TO WSV-TOTAL-SUELDO.
+            ADD WSV-SUELDO-ANUAL-AUX TO WSV-TOTAL-SUELDO-ANUAL.
+            ADD WSV-BONO-AUX         TO WSV-TOTAL-BONO.
+
+           IF WSV-IDX-POST > WSV-CANT-A-SALTAR
+               EVALUATE TRUE
+                   WHEN WSS-EXP-JUNIOR
+                       PERFORM 35-ESCRIBIR-JUNIOR THRU 35-END
+                   WHEN WSS-EXP-SEMISR
+                       PERFORM 40-ESCRIBIR-SEMISR THRU 40-END
+                   WHEN OTHER
+                       PERFORM 45-ESCRIBIR-SENIOR THRU 45-END
+               END-EVALUATE
+
+               PERFORM 029-REGISTRAR-HISTORICO
+
+               MOVE WSV-IDX-POST TO WSV-CANT-PROCESADOS
+               PERFORM 006-GRABAR-CHECKPOINT
+           END-IF.
 
             INITIALIZE WSV-POSTULANTE-AUX.
        30-CALCULAR-SUELDO-END. EXIT.
+
+       029-REGISTRAR-HISTORICO.
+
+           MOVE WSV-FECHA-PROCESO         TO HIST-FECHA.
+           MOVE WSV-DNI-AUX               TO HIST-DNI.
+           MOVE WSV-NOMBRE-AUX            TO HIST-NOMBRE.
+           MOVE WSV-SENIORITY-AUX         TO HIST-SENIORITY.
+           MOVE WSV-SUELDO-AJUSTADO-AUX   TO HIST-SUELDO-AJUSTADO.
+           MOVE WSV-SUELDO-ANUAL-AUX      TO HIST-SUELDO-ANUAL.
+           MOVE WSV-BONO-AUX              TO HIST-BONO.
+           WRITE HIST-REGISTRO.
+
+       029-REGISTRAR-HISTORICO-END. EXIT.
        
        35-ESCRIBIR-JUNIOR.
             DISPLAY ' '
                     WSV-NOMBRE-AUX          '          '
                     WSV-EXPERIENCIA-AUX     '         JUNIOR          '
-                    WSV-SUELDO-AUX          '        '
+                    WSV-SUELDO-AUX          '   AJUSTADO $'
+                    WSV-SUELDO-AJUSTADO-AUX '        '
                     WSV-SUELDO-ANUAL-AUX    '          '
-                    WSV-BONO-AUX.    
+                    WSV-BONO-AUX.
+
+            MOVE SPACES TO WSV-LINEA-REPORTE.
+            STRING ' ' DELIMITED BY SIZE
+                   WSV-NOMBRE-AUX          DELIMITED BY SIZE
+                   '          '            DELIMITED BY SIZE
+                   WSV-EXPERIENCIA-AUX     DELIMITED BY SIZE
+                   '         JUNIOR          ' DELIMITED BY SIZE
+                   WSV-SUELDO-AUX          DELIMITED BY SIZE
+                   '        '              DELIMITED BY SIZE
+                   WSV-SUELDO-ANUAL-AUX    DELIMITED BY SIZE
+                   '          '            DELIMITED BY SIZE
+                   WSV-BONO-AUX            DELIMITED BY SIZE
+                   INTO WSV-LINEA-REPORTE
+            END-STRING.
+            MOVE WSV-LINEA-REPORTE TO REPORTE-REGISTRO.
+            WRITE REPORTE-REGISTRO.
+
+            MOVE SPACES TO WSV-LINEA-CSV.
+            STRING WSV-NOMBRE-AUX             DELIMITED BY '  '
+                   ','                        DELIMITED BY SIZE
+                   WSV-EXPERIENCIA-AUX        DELIMITED BY SIZE
+                   ',JUNIOR,'                 DELIMITED BY SIZE
+                   WSV-SUELDO-AUX             DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WSV-SUELDO-AJUSTADO-AUX    DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WSV-SUELDO-ANUAL-AUX       DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WSV-BONO-AUX               DELIMITED BY SIZE
+                   INTO WSV-LINEA-CSV
+            END-STRING.
+            MOVE WSV-LINEA-CSV TO CSV-REGISTRO.
+            WRITE CSV-REGISTRO.
+
+            MOVE 'APROBADO - JUNIOR' TO WSV-RESULTADO-AUX.
+            PERFORM 011-REGISTRAR-AUDITORIA.
        35-END. EXIT.
-       
+
        40-ESCRIBIR-SEMISR.
             DISPLAY ' '
                     WSV-NOMBRE-AUX          '          '
                     WSV-EXPERIENCIA-AUX     '         SEMISR          '
-                    WSV-SUELDO-AUX          '        '
+                    WSV-SUELDO-AUX          '   AJUSTADO $'
+                    WSV-SUELDO-AJUSTADO-AUX '        '
                     WSV-SUELDO-ANUAL-AUX    '          '
-                    WSV-BONO-AUX.    
+                    WSV-BONO-AUX.
+
+            MOVE SPACES TO WSV-LINEA-REPORTE.
+            STRING ' ' DELIMITED BY SIZE
+                   WSV-NOMBRE-AUX          DELIMITED BY SIZE
+                   '          '            DELIMITED BY SIZE
+                   WSV-EXPERIENCIA-AUX     DELIMITED BY SIZE
+                   '         SEMISR          ' DELIMITED BY SIZE
+                   WSV-SUELDO-AUX          DELIMITED BY SIZE
+                   '        '              DELIMITED BY SIZE
+                   WSV-SUELDO-ANUAL-AUX    DELIMITED BY SIZE
+                   '          '            DELIMITED BY SIZE
+                   WSV-BONO-AUX            DELIMITED BY SIZE
+                   INTO WSV-LINEA-REPORTE
+            END-STRING.
+            MOVE WSV-LINEA-REPORTE TO REPORTE-REGISTRO.
+            WRITE REPORTE-REGISTRO.
+
+            MOVE SPACES TO WSV-LINEA-CSV.
+            STRING WSV-NOMBRE-AUX             DELIMITED BY '  '
+                   ','                        DELIMITED BY SIZE
+                   WSV-EXPERIENCIA-AUX        DELIMITED BY SIZE
+                   ',SEMISR,'                 DELIMITED BY SIZE
+                   WSV-SUELDO-AUX             DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WSV-SUELDO-AJUSTADO-AUX    DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WSV-SUELDO-ANUAL-AUX       DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WSV-BONO-AUX               DELIMITED BY SIZE
+                   INTO WSV-LINEA-CSV
+            END-STRING.
+            MOVE WSV-LINEA-CSV TO CSV-REGISTRO.
+            WRITE CSV-REGISTRO.
+
+            MOVE 'APROBADO - SEMISR' TO WSV-RESULTADO-AUX.
+            PERFORM 011-REGISTRAR-AUDITORIA.
        40-END. EXIT.
-       
+
        45-ESCRIBIR-SENIOR.
             DISPLAY ' '
                     WSV-NOMBRE-AUX          '          '
                     WSV-EXPERIENCIA-AUX     '         SENIOR          '
-                    WSV-SUELDO-AUX          '        '
+                    WSV-SUELDO-AUX          '   AJUSTADO $'
+                    WSV-SUELDO-AJUSTADO-AUX '        '
                     WSV-SUELDO-ANUAL-AUX    '          '
-                    WSV-BONO-AUX. 
+                    WSV-BONO-AUX.
+
+            MOVE SPACES TO WSV-LINEA-REPORTE.
+            STRING ' ' DELIMITED BY SIZE
+                   WSV-NOMBRE-AUX          DELIMITED BY SIZE
+                   '          '            DELIMITED BY SIZE
+                   WSV-EXPERIENCIA-AUX     DELIMITED BY SIZE
+                   '         SENIOR          ' DELIMITED BY SIZE
+                   WSV-SUELDO-AUX          DELIMITED BY SIZE
+                   '        '              DELIMITED BY SIZE
+                   WSV-SUELDO-ANUAL-AUX    DELIMITED BY SIZE
+                   '          '            DELIMITED BY SIZE
+                   WSV-BONO-AUX            DELIMITED BY SIZE
+                   INTO WSV-LINEA-REPORTE
+            END-STRING.
+            MOVE WSV-LINEA-REPORTE TO REPORTE-REGISTRO.
+            WRITE REPORTE-REGISTRO.
+
+            MOVE SPACES TO WSV-LINEA-CSV.
+            STRING WSV-NOMBRE-AUX             DELIMITED BY '  '
+                   ','                        DELIMITED BY SIZE
+                   WSV-EXPERIENCIA-AUX        DELIMITED BY SIZE
+                   ',SENIOR,'                 DELIMITED BY SIZE
+                   WSV-SUELDO-AUX             DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WSV-SUELDO-AJUSTADO-AUX    DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WSV-SUELDO-ANUAL-AUX       DELIMITED BY SIZE
+                   ','                        DELIMITED BY SIZE
+                   WSV-BONO-AUX               DELIMITED BY SIZE
+                   INTO WSV-LINEA-CSV
+            END-STRING.
+            MOVE WSV-LINEA-CSV TO CSV-REGISTRO.
+            WRITE CSV-REGISTRO.
+
+            MOVE 'APROBADO - SENIOR' TO WSV-RESULTADO-AUX.
+            PERFORM 011-REGISTRAR-AUDITORIA.
        45-END. EXIT.
\ No newline at end of file
