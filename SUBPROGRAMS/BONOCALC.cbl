@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                            BONOCALC.
+       AUTHOR.                                AYMARA M FUSARO.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+         01 BONO-EXPERIENCIA               PIC 9(02).
+         01 BONO-SUELDO                    PIC 9(06).
+         01 BONO-MONTO                     PIC 9(06).
+
+       PROCEDURE DIVISION USING BONO-EXPERIENCIA
+                                 BONO-SUELDO
+                                 BONO-MONTO.
+
+       00-CONTROL.
+
+           PERFORM 10-CALCULAR-BONO.
+           GOBACK.
+
+       00-CONTROL-END. EXIT.
+
+       10-CALCULAR-BONO.
+
+           EVALUATE BONO-EXPERIENCIA
+               WHEN 0
+                   MOVE 0 TO BONO-MONTO
+               WHEN 1
+                   COMPUTE BONO-MONTO = BONO-SUELDO * 1.5
+               WHEN 2
+               WHEN 3
+                   COMPUTE BONO-MONTO = BONO-SUELDO * 2
+               WHEN 4
+               WHEN 5
+               WHEN 6
+                   COMPUTE BONO-MONTO = BONO-SUELDO * 2.5
+               WHEN OTHER
+                   COMPUTE BONO-MONTO = BONO-SUELDO * 3
+           END-EVALUATE.
+
+       10-CALCULAR-BONO-END. EXIT.
