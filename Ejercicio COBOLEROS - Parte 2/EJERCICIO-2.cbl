@@ -2,80 +2,390 @@
        PROGRAM-ID.                            EJERCICIO2.
        AUTHOR.                                AYMARA M FUSARO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE   ASSIGN TO "AUDITLOG"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-AUDIT-ESTADO.
+           SELECT CHECKPT-FILE ASSIGN TO "CHECKPT2"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-CHECKPT-ESTADO.
+           SELECT AJUSTE-FILE  ASSIGN TO "AJUSTEP2"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-AJUSTE-ESTADO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREG.
+
+       FD  CHECKPT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPT-REGISTRO.
+           05 CHECKPT-CANT-PROCESADOS       PIC 9(01).
+
+       FD  AJUSTE-FILE
+           RECORDING MODE IS F.
+       01  AJUSTE-REGISTRO.
+           05 AJUSTE-PORCENTAJE             PIC 9(03)V99.
+
        WORKING-STORAGE SECTION.
 
          01 WSC-CONSTANTES.
              05 WSC-SENIOR                    PIC X(06) VALUE 'SENIOR'.
              05 WSC-SEMISR                    PIC X(06) VALUE 'SEMISR'.
              05 WSC-JUNIOR                    PIC X(06) VALUE 'JUNIOR'.
+             05 WSC-PROGRAMA-ID               PIC X(08)
+                                               VALUE 'EJERCIC2'.
+
+             05 WSC-SUELDOS.
+                 10 WSC-SUELDO-SENIOR         PIC 9(06) VALUE 200000.
+                 10 WSC-SUELDO-SEMISR         PIC 9(06) VALUE 160000.
+                 10 WSC-SUELDO-JUNIOR         PIC 9(06) VALUE 100000.
+
+             05 WSC-PORCENTAJE-AJUSTE         PIC 9(03)V99 VALUE ZERO.
 
          01 WSV-VARIABLES.
              05 WSV-POSTULANTES.
                  10 WSV-POSTU1.
-                     15 WSV-NOMBRE1           PIC X(05) VALUE 'PEDRO'.
-                     15 WSV-EXPERIENCIA1      PIC 9(02) VALUE 01. 
-            
+                     15 WSV-DNI1              PIC 9(08) VALUE 30111222.
+                     15 WSV-NOMBRE1           PIC X(30) VALUE 'PEDRO'.
+                     15 WSV-EXPERIENCIA1      PIC 9(02) VALUE 01.
+
                  10 WSV-POSTU2.
-                     15 WSV-NOMBRE2           PIC X(05) VALUE 'SOFIA'.
+                     15 WSV-DNI2              PIC 9(08) VALUE 30222333.
+                     15 WSV-NOMBRE2           PIC X(30) VALUE 'SOFIA'.
                      15 WSV-EXPERIENCIA2      PIC 9(02) VALUE 07.
-          
+
                  10 WSV-POSTU3.
-                     15 WSV-NOMBRE3           PIC X(05) VALUE 'LALA'.
+                     15 WSV-DNI3              PIC 9(08) VALUE 30333444.
+                     15 WSV-NOMBRE3           PIC X(30) VALUE 'LALA'.
                      15 WSV-EXPERIENCIA3      PIC 9(02) VALUE 04.
 
              05 WSV-POSTULANTE-AUX.
-                 10 WSV-NOMBRE-AUX            PIC X(05).
+                 10 WSV-DNI-AUX               PIC 9(08).
+                 10 WSV-NOMBRE-AUX            PIC X(30).
                  10 WSV-EXPERIENCIA-AUX       PIC 9(02).
                      88 WSS-EXP-JUNIOR                  VALUE 0 1 2.
                      88 WSS-EXP-SEMISR                  VALUE 3 4 5.
+                 10 WSV-SUELDO-AUX            PIC 9(06).
+                 10 WSV-SUELDO-AJUSTADO-AUX   PIC 9(06).
+                 10 WSV-BONO-AUX              PIC 9(06).
+             05 WSV-RESULTADO-AUX             PIC X(30).
+
+             05 WSV-TABLA-VISTOS.
+                 10 WSV-CANT-VISTOS           PIC 9(01) VALUE ZERO.
+                 10 WSV-DNI-VISTO OCCURS 3 TIMES
+                                              PIC 9(08).
+             05 WSV-IDX-VISTO                 PIC 9(01) VALUE ZERO.
+             05 WSV-CANT-A-SALTAR             PIC 9(01) VALUE ZERO.
+             05 WSV-CANT-PROCESADOS           PIC 9(01) VALUE ZERO.
+
+         01 WSC-SWITCHES.
+             05 WSC-DNI-DUPLICADO             PIC X    VALUE 'N'.
+                 88 WSS-DNI-DUPLICADO                  VALUE 'S'.
+             05 WSC-MODO                      PIC X    VALUE '1'.
+                 88 WSS-MODO-CONSULTA                  VALUE '2'.
+             05 WSC-CONTINUAR-CONSULTA        PIC X    VALUE 'S'.
+                 88 WSS-CONTINUAR-CONSULTA             VALUE 'S'.
+
+         01 WSC-ARCHIVOS-ESTADO.
+             05 WSC-AUDIT-ESTADO              PIC XX   VALUE '00'.
+                 88 WSS-AUDIT-INEXISTENTE              VALUE '35'.
+             05 WSC-CHECKPT-ESTADO            PIC XX   VALUE '00'.
+                 88 WSS-CHECKPT-INEXISTENTE            VALUE '35'.
+             05 WSC-AJUSTE-ESTADO             PIC XX   VALUE '00'.
+                 88 WSS-AJUSTE-INEXISTENTE             VALUE '35'.
 
        PROCEDURE DIVISION.
 
        00-CONTROL.
 
-            PERFORM 10-INICIO.
-            PERFORM 20-PROCESO.
+            PERFORM 01-MENU.
+            IF WSS-MODO-CONSULTA
+                PERFORM 05-INICIO-CONSULTA
+                PERFORM 06-CONSULTAR-CANDIDATO
+                    UNTIL NOT WSS-CONTINUAR-CONSULTA
+                PERFORM 09-FINALIZAR-CONSULTA
+            ELSE
+                PERFORM 10-INICIO
+                PERFORM 20-PROCESO
+                PERFORM 90-FINALIZAR
+            END-IF.
             STOP RUN.
 
        00-CONTROL-END. EXIT.
 
+       01-MENU.
+
+            DISPLAY '=========================================='.
+            DISPLAY ' 1 - PROCESAR LOTE DE POSTULANTES (BATCH) '.
+            DISPLAY ' 2 - CONSULTAR UN POSTULANTE (ONLINE)     '.
+            DISPLAY '=========================================='.
+            DISPLAY 'OPCION: ' WITH NO ADVANCING.
+            ACCEPT WSC-MODO.
+
+       01-MENU-END. EXIT.
+
+       05-INICIO-CONSULTA.
+
+            PERFORM 003-LEER-AJUSTE.
+            OPEN EXTEND AUDIT-FILE.
+            IF WSS-AUDIT-INEXISTENTE
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            MOVE 'S' TO WSC-CONTINUAR-CONSULTA.
+            INITIALIZE WSV-POSTULANTE-AUX.
+
+       05-INICIO-CONSULTA-END. EXIT.
+
+       06-CONSULTAR-CANDIDATO.
+
+            DISPLAY 'INGRESE DNI: ' WITH NO ADVANCING.
+            ACCEPT WSV-DNI-AUX.
+            DISPLAY 'INGRESE NOMBRE: ' WITH NO ADVANCING.
+            ACCEPT WSV-NOMBRE-AUX.
+            DISPLAY 'INGRESE EXPERIENCIA (ANIOS): ' WITH NO ADVANCING.
+            ACCEPT WSV-EXPERIENCIA-AUX.
+
+            PERFORM 25-EVALUAR.
+
+            DISPLAY 'DESEA REALIZAR OTRA CONSULTA (S/N)? '
+                    WITH NO ADVANCING.
+            ACCEPT WSC-CONTINUAR-CONSULTA.
+
+       06-CONSULTAR-CANDIDATO-END. EXIT.
+
+       09-FINALIZAR-CONSULTA.
+
+            CLOSE AUDIT-FILE.
+
+       09-FINALIZAR-CONSULTA-END. EXIT.
+
        10-INICIO.
 
             DISPLAY ' HOLA NERDEARLA 2021 '.
             DISPLAY '------------------------------------------'
+            OPEN EXTEND AUDIT-FILE.
+            IF WSS-AUDIT-INEXISTENTE
+                OPEN OUTPUT AUDIT-FILE
+            END-IF.
+            PERFORM 003-LEER-AJUSTE.
+            PERFORM 001-LEER-CHECKPOINT.
+            IF WSV-CANT-A-SALTAR > ZERO
+                DISPLAY 'REANUDANDO DESDE EL POSTULANTE '
+                        WSV-CANT-A-SALTAR
+            END-IF.
             INITIALIZE WSV-POSTULANTE-AUX.
 
        10-INICIO-END. EXIT.
 
+       003-LEER-AJUSTE.
+
+            OPEN INPUT AJUSTE-FILE.
+            IF WSS-AJUSTE-INEXISTENTE
+                DISPLAY 'AJUSTEP2 VACIO, NO SE APLICA AJUSTE'
+            ELSE
+                READ AJUSTE-FILE INTO AJUSTE-REGISTRO
+                    AT END
+                        DISPLAY 'AJUSTEP2 VACIO, NO SE APLICA AJUSTE'
+                    NOT AT END
+                        MOVE AJUSTE-PORCENTAJE TO WSC-PORCENTAJE-AJUSTE
+                END-READ
+                CLOSE AJUSTE-FILE
+            END-IF.
+
+       003-LEER-AJUSTE-END. EXIT.
+
+       001-LEER-CHECKPOINT.
+
+            MOVE ZERO TO WSV-CANT-A-SALTAR.
+            OPEN INPUT CHECKPT-FILE.
+            IF NOT WSS-CHECKPT-INEXISTENTE
+                READ CHECKPT-FILE INTO CHECKPT-REGISTRO
+                    AT END MOVE ZERO TO WSV-CANT-A-SALTAR
+                    NOT AT END MOVE CHECKPT-CANT-PROCESADOS
+                                    TO WSV-CANT-A-SALTAR
+                END-READ
+                CLOSE CHECKPT-FILE
+            END-IF.
+
+       001-LEER-CHECKPOINT-END. EXIT.
+
+       006-GRABAR-CHECKPOINT.
+
+            MOVE WSV-CANT-PROCESADOS TO CHECKPT-CANT-PROCESADOS.
+            OPEN OUTPUT CHECKPT-FILE.
+            WRITE CHECKPT-REGISTRO.
+            CLOSE CHECKPT-FILE.
+
+       006-GRABAR-CHECKPOINT-END. EXIT.
+
+       090-RESETEAR-CHECKPOINT.
+
+            MOVE ZERO TO CHECKPT-CANT-PROCESADOS.
+            OPEN OUTPUT CHECKPT-FILE.
+            WRITE CHECKPT-REGISTRO.
+            CLOSE CHECKPT-FILE.
+
+       090-RESETEAR-CHECKPOINT-END. EXIT.
+
+       90-FINALIZAR.
+
+            PERFORM 090-RESETEAR-CHECKPOINT.
+            CLOSE AUDIT-FILE.
+
+       90-FINALIZAR-END. EXIT.
+
+       011-REGISTRAR-AUDITORIA.
+
+            ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+            ACCEPT AUDIT-HORA FROM TIME.
+            MOVE WSC-PROGRAMA-ID   TO AUDIT-PROGRAMA.
+            MOVE WSV-DNI-AUX       TO AUDIT-DNI.
+            MOVE WSV-NOMBRE-AUX    TO AUDIT-NOMBRE.
+            MOVE WSV-RESULTADO-AUX TO AUDIT-RESULTADO.
+            WRITE AUDIT-REGISTRO.
+
+       011-REGISTRAR-AUDITORIA-END. EXIT.
+
        20-PROCESO.
 
             MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
-            PERFORM 25-EVALUAR.
-            
+            PERFORM 22-VERIFICAR-DUPLICADO.
+            IF WSV-CANT-A-SALTAR < 1
+                IF WSS-DNI-DUPLICADO
+                    DISPLAY WSV-DNI-AUX ' DNI DUPLICADO, NO SE EVALUA'
+                ELSE
+                    PERFORM 24-REGISTRAR-VISTO
+                    PERFORM 25-EVALUAR
+                END-IF
+                ADD 1 TO WSV-CANT-PROCESADOS
+                PERFORM 006-GRABAR-CHECKPOINT
+            ELSE
+                IF NOT WSS-DNI-DUPLICADO
+                    PERFORM 24-REGISTRAR-VISTO
+                END-IF
+            END-IF.
+
             MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX.
-            PERFORM 25-EVALUAR.
-            
+            PERFORM 22-VERIFICAR-DUPLICADO.
+            IF WSV-CANT-A-SALTAR < 2
+                IF WSS-DNI-DUPLICADO
+                    DISPLAY WSV-DNI-AUX ' DNI DUPLICADO, NO SE EVALUA'
+                ELSE
+                    PERFORM 24-REGISTRAR-VISTO
+                    PERFORM 25-EVALUAR
+                END-IF
+                ADD 1 TO WSV-CANT-PROCESADOS
+                PERFORM 006-GRABAR-CHECKPOINT
+            ELSE
+                IF NOT WSS-DNI-DUPLICADO
+                    PERFORM 24-REGISTRAR-VISTO
+                END-IF
+            END-IF.
+
             MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX.
-            PERFORM 25-EVALUAR.
+            PERFORM 22-VERIFICAR-DUPLICADO.
+            IF WSV-CANT-A-SALTAR < 3
+                IF WSS-DNI-DUPLICADO
+                    DISPLAY WSV-DNI-AUX ' DNI DUPLICADO, NO SE EVALUA'
+                ELSE
+                    PERFORM 24-REGISTRAR-VISTO
+                    PERFORM 25-EVALUAR
+                END-IF
+                ADD 1 TO WSV-CANT-PROCESADOS
+                PERFORM 006-GRABAR-CHECKPOINT
+            ELSE
+                IF NOT WSS-DNI-DUPLICADO
+                    PERFORM 24-REGISTRAR-VISTO
+                END-IF
+            END-IF.
 
        20-PROCESO-END. EXIT.
 
+       22-VERIFICAR-DUPLICADO.
+
+            MOVE 'N' TO WSC-DNI-DUPLICADO.
+            MOVE ZERO TO WSV-IDX-VISTO.
+            PERFORM 23-COMPARAR-DNI-VISTO
+                VARYING WSV-IDX-VISTO FROM 1 BY 1
+                UNTIL WSV-IDX-VISTO > WSV-CANT-VISTOS
+                   OR WSS-DNI-DUPLICADO.
+
+       22-VERIFICAR-DUPLICADO-END. EXIT.
+
+       23-COMPARAR-DNI-VISTO.
+
+            IF WSV-DNI-AUX EQUAL WSV-DNI-VISTO (WSV-IDX-VISTO)
+                MOVE 'S' TO WSC-DNI-DUPLICADO
+            END-IF.
+
+       23-COMPARAR-DNI-VISTO-END. EXIT.
+
+       24-REGISTRAR-VISTO.
+
+            ADD 1 TO WSV-CANT-VISTOS.
+            MOVE WSV-DNI-AUX TO WSV-DNI-VISTO (WSV-CANT-VISTOS).
+
+       24-REGISTRAR-VISTO-END. EXIT.
+
        25-EVALUAR.
 
             EVALUATE TRUE
-            WHEN WSS-EXP-JUNIOR 
+            WHEN WSS-EXP-JUNIOR
+                MOVE WSC-SUELDO-JUNIOR TO WSV-SUELDO-AUX
                 DISPLAY WSV-NOMBRE-AUX ' EL POSTELANTE ES ' WSC-JUNIOR
-                DISPLAY 'SU SUELDO ES DE $110.000'
-            WHEN WSS-EXP-SEMISR 
+                IF WSS-MODO-CONSULTA
+                    MOVE 'CONSULTA - JUNIOR' TO WSV-RESULTADO-AUX
+                ELSE
+                    MOVE 'EVALUADO - JUNIOR' TO WSV-RESULTADO-AUX
+                END-IF
+            WHEN WSS-EXP-SEMISR
+                MOVE WSC-SUELDO-SEMISR TO WSV-SUELDO-AUX
                 DISPLAY WSV-NOMBRE-AUX ' EL POSTULANTE ES ' WSC-SEMISR
-                DISPLAY 'SU SUELDO ES DE $160.000'
-            WHEN OTHER 
+                IF WSS-MODO-CONSULTA
+                    MOVE 'CONSULTA - SEMISR' TO WSV-RESULTADO-AUX
+                ELSE
+                    MOVE 'EVALUADO - SEMISR' TO WSV-RESULTADO-AUX
+                END-IF
+            WHEN OTHER
+                MOVE WSC-SUELDO-SENIOR TO WSV-SUELDO-AUX
                 DISPLAY WSV-NOMBRE-AUX ' EL PORTULANTE ES ' WSC-SENIOR
-                DISPLAY 'SU SUELDO ES DE $200.000'
+                IF WSS-MODO-CONSULTA
+                    MOVE 'CONSULTA - SENIOR' TO WSV-RESULTADO-AUX
+                ELSE
+                    MOVE 'EVALUADO - SENIOR' TO WSV-RESULTADO-AUX
+                END-IF
             END-EVALUATE.
-            
+
+            PERFORM 026-AJUSTAR-SUELDO.
+            DISPLAY 'SU SUELDO BASE ES DE     $' WSV-SUELDO-AUX.
+            DISPLAY 'SU SUELDO AJUSTADO ES DE $'
+                    WSV-SUELDO-AJUSTADO-AUX.
+
+            CALL 'BONOCALC' USING WSV-EXPERIENCIA-AUX
+                                   WSV-SUELDO-AJUSTADO-AUX
+                                   WSV-BONO-AUX
+            END-CALL.
+            DISPLAY 'SU BONO ES DE            $' WSV-BONO-AUX.
+
             DISPLAY '------------------------------------------'.
+            PERFORM 011-REGISTRAR-AUDITORIA.
             INITIALIZE WSV-POSTULANTE-AUX.
-        
-       25-EVALUAR-END. EXIT.
\ No newline at end of file
+
+       25-EVALUAR-END. EXIT.
+
+       026-AJUSTAR-SUELDO.
+
+            COMPUTE WSV-SUELDO-AJUSTADO-AUX ROUNDED =
+                WSV-SUELDO-AUX +
+                (WSV-SUELDO-AUX * WSC-PORCENTAJE-AJUSTE / 100)
+                ON SIZE ERROR
+                    DISPLAY 'AJUSTE INVALIDO, SE MANTIENE SUELDO BASE'
+                    MOVE WSV-SUELDO-AUX TO WSV-SUELDO-AJUSTADO-AUX
+            END-COMPUTE.
+
+       026-AJUSTAR-SUELDO-END. EXIT.
\ No newline at end of file
