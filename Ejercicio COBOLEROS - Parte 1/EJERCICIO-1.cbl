@@ -2,71 +2,400 @@
        PROGRAM-ID.                            EJERCICIO1.
        AUTHOR.                                AYMARA M FUSARO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANDIN-FILE  ASSIGN TO "CANDIN01"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-CANDIN-ESTADO.
+
+           SELECT PARAM-FILE   ASSIGN TO "PARAMEJ1"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-PARAM-ESTADO.
+
+           SELECT APROBADOS-FILE ASSIGN TO "APROBADO"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-APROBADOS-ESTADO.
+
+           SELECT AUDIT-FILE   ASSIGN TO "AUDITLOG"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-AUDIT-ESTADO.
+
+           SELECT CHECKPT-FILE ASSIGN TO "CHECKPT1"
+                               ORGANIZATION IS SEQUENTIAL
+                               FILE STATUS IS WSC-CHECKPT-ESTADO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CANDIN-FILE
+           RECORDING MODE IS F.
+       01  CANDIN-REGISTRO.
+           05 CANDIN-DNI                    PIC 9(08).
+           05 CANDIN-NOMBRE                 PIC X(30).
+           05 CANDIN-EDAD                   PIC 99.
+           05 CANDIN-SECUNDARIO             PIC X.
+           05 CANDIN-CARRERA                PIC X.
+
+       FD  PARAM-FILE
+           RECORDING MODE IS F.
+       01  PARAM-REGISTRO.
+           05 PARAM-EDAD-MINIMA             PIC 99.
+           05 PARAM-ESTADO-SECUND           PIC X.
+           05 PARAM-CARRERA-TERM            PIC X.
+           05 PARAM-CARRERA-CURSO           PIC X.
+
+       FD  APROBADOS-FILE
+           RECORDING MODE IS F.
+       01  APROBADOS-REGISTRO.
+           05 APROBADOS-DNI                 PIC 9(08).
+           05 APROBADOS-NOMBRE              PIC X(30).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREG.
+
+       FD  CHECKPT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPT-REGISTRO.
+           05 CHECKPT-CANT-PROCESADOS       PIC 9(05).
+
        WORKING-STORAGE SECTION.
-      
+
          01 WSC-CONSTANTES.
              05 WSC-EDAD-MINIMA               PIC 99   VALUE 18.
              05 WSC-ESTADO-SECUND             PIC X    VALUE 'T'.
              05 WSC-ESTADO-CARRERA-OK.
                  10 WSC-TERMINADO             PIC X    VALUE 'T'.
                  10 WSC-ENCURSO               PIC X    VALUE 'C'.
-      
+             05 WSC-CARRERA-NOINICIADA        PIC X    VALUE 'N'.
+             05 WSC-PROGRAMA-ID               PIC X(08)
+                                               VALUE 'EJERCIC1'.
+             05 WSC-MAX-PROCESADOS             PIC 9(05) VALUE 500.
+
+         01 WSC-SWITCHES.
+             05 WSC-FIN-ARCHIVO               PIC X    VALUE 'N'.
+                 88 WSS-FIN-ARCHIVO                    VALUE 'S'.
+             05 WSC-PARAM-LEIDO                PIC X    VALUE 'N'.
+                 88 WSS-PARAM-LEIDO                    VALUE 'S'.
+             05 WSC-EDAD-OK                    PIC X    VALUE 'S'.
+                 88 WSS-EDAD-OK                        VALUE 'S'.
+             05 WSC-SECUNDARIO-OK              PIC X    VALUE 'S'.
+                 88 WSS-SECUNDARIO-OK                  VALUE 'S'.
+             05 WSC-CARRERA-OK                 PIC X    VALUE 'S'.
+                 88 WSS-CARRERA-OK                     VALUE 'S'.
+             05 WSC-CARRERA-MOTIVO             PIC X    VALUE SPACE.
+                 88 WSS-CARRERA-NO-INICIADA            VALUE 'I'.
+                 88 WSS-CARRERA-INVALIDA               VALUE 'X'.
+             05 WSC-DNI-DUPLICADO              PIC X    VALUE 'N'.
+                 88 WSS-DNI-DUPLICADO                  VALUE 'S'.
+             05 WSC-TABLA-LLENA                PIC X    VALUE 'N'.
+                 88 WSS-TABLA-LLENA                    VALUE 'S'.
+
+         01 WSC-ARCHIVOS-ESTADO.
+             05 WSC-CANDIN-ESTADO               PIC XX   VALUE '00'.
+                 88 WSS-CANDIN-INEXISTENTE              VALUE '35'.
+             05 WSC-PARAM-ESTADO               PIC XX   VALUE '00'.
+                 88 WSS-PARAM-INEXISTENTE               VALUE '35'.
+             05 WSC-APROBADOS-ESTADO            PIC XX   VALUE '00'.
+                 88 WSS-APROBADOS-INEXISTENTE           VALUE '35'.
+             05 WSC-AUDIT-ESTADO                PIC XX   VALUE '00'.
+                 88 WSS-AUDIT-INEXISTENTE               VALUE '35'.
+             05 WSC-CHECKPT-ESTADO              PIC XX   VALUE '00'.
+                 88 WSS-CHECKPT-INEXISTENTE             VALUE '35'.
+
          01 WSV-VARIABLES.
-             05 WSV-POSTULANTES.
-                 10 WSV-POSTU1.
-                     15 WSV-NOMBRE1           PIC X(5) VALUE 'PEDRO'.
-                     15 WSV-EDAD1             PIC 99   VALUE 15. 
-                     15 WSV-SECUNDARIO1       PIC X    VALUE 'N'.
-                     15 WSV-CARRERA1          PIC X    VALUE 'N'.
-                 
-                 10 WSV-POSTU2.
-                     15 WSV-NOMBRE2           PIC X(5) VALUE 'SOFIA'.
-                     15 WSV-EDAD2             PIC 99   VALUE 25. 
-                     15 WSV-SECUNDARIO2       PIC X    VALUE 'T'.
-                     15 WSV-CARRERA2          PIC X    VALUE 'T'.
-   
-                 10 WSV-POSTU3.
-                     15 WSV-NOMBRE3           PIC X(5) VALUE 'LALA'.
-                     15 WSV-EDAD3             PIC 99   VALUE 19. 
-                     15 WSV-SECUNDARIO3       PIC X    VALUE 'T'.
-                     15 WSV-CARRERA3          PIC X    VALUE 'N'.
-   
              05 WSV-POSTULANTE-AUX.
-                 10 WSV-NOMBRE-AUX            PIC X(5).
-                 10 WSV-EDAD-AUX              PIC 99. 
+                 10 WSV-DNI-AUX               PIC 9(08).
+                 10 WSV-NOMBRE-AUX            PIC X(30).
+                 10 WSV-EDAD-AUX              PIC 99.
                  10 WSV-SECUNDARIO-AUX        PIC X.
                  10 WSV-CARRERA-AUX           PIC X.
 
+             05 WSV-TABLA-PROCESADOS.
+                 10 WSV-CANT-PROCESADOS       PIC 9(05) VALUE ZERO.
+                 10 WSV-DNI-PROCESADO OCCURS 500 TIMES
+                                              PIC 9(08).
+             05 WSV-IDX-PROC                  PIC 9(05) VALUE ZERO.
+             05 WSV-RESULTADO-AUX             PIC X(30).
+
+             05 WSV-CONTADORES.
+                 10 WSV-TOTAL-EVALUADOS       PIC 9(05) VALUE ZERO.
+                 10 WSV-TOTAL-APROBADOS       PIC 9(05) VALUE ZERO.
+                 10 WSV-TOTAL-RECHAZADOS      PIC 9(05) VALUE ZERO.
+                 10 WSV-TOTAL-DUPLICADOS      PIC 9(05) VALUE ZERO.
+                 10 WSV-CANT-A-SALTAR         PIC 9(05) VALUE ZERO.
+
        PROCEDURE DIVISION.
        000-CONTROL.
 
            DISPLAY 'COBOLEROS 2021 - NERDEARLA BBVA'.
            DISPLAY '--------------------------------------------------'
 
-           MOVE WSV-POSTU1 TO WSV-POSTULANTE-AUX.
-           PERFORM 010-EVALUAR.
+           PERFORM 001-LEER-CHECKPOINT.
+           PERFORM 002-LEER-PARAMETROS.
+
+           OPEN INPUT CANDIN-FILE.
+           IF WSS-CANDIN-INEXISTENTE
+               DISPLAY 'ERROR: CANDIN01 NO EXISTE. ABORTANDO.'
+               STOP RUN
+           END-IF.
+
+           IF WSV-CANT-A-SALTAR > ZERO
+               OPEN EXTEND APROBADOS-FILE
+               IF WSS-APROBADOS-INEXISTENTE
+                   OPEN OUTPUT APROBADOS-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT APROBADOS-FILE
+           END-IF.
 
-           MOVE WSV-POSTU2 TO WSV-POSTULANTE-AUX.
-           PERFORM 010-EVALUAR.
+           OPEN EXTEND AUDIT-FILE.
+           IF WSS-AUDIT-INEXISTENTE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
 
-           MOVE WSV-POSTU3 TO WSV-POSTULANTE-AUX.
-           PERFORM 010-EVALUAR.
+           PERFORM 005-LEER-CANDIDATO.
+
+           IF WSV-CANT-A-SALTAR > ZERO
+               DISPLAY 'REANUDANDO DESDE EL REGISTRO '
+                       WSV-CANT-A-SALTAR
+               PERFORM 004-SALTAR-PROCESADOS
+           END-IF.
+
+           PERFORM 010-EVALUAR UNTIL WSS-FIN-ARCHIVO OR WSS-TABLA-LLENA.
+
+           CLOSE CANDIN-FILE.
+           CLOSE APROBADOS-FILE.
+           CLOSE AUDIT-FILE.
+
+           IF WSS-TABLA-LLENA
+               DISPLAY 'ERROR: SE SUPERO LA CAPACIDAD MAXIMA DE '
+                       WSC-MAX-PROCESADOS
+                       ' CANDIDATOS. EJECUCION INCOMPLETA, REANUDAR '
+                       'LUEGO DE AMPLIAR LA CAPACIDAD.'
+           ELSE
+               PERFORM 090-RESETEAR-CHECKPOINT
+           END-IF.
+
+           PERFORM 095-MOSTRAR-RESUMEN.
 
            STOP RUN.
        000-CONTROL-END. EXIT.
 
+       001-LEER-CHECKPOINT.
+
+           MOVE ZERO TO WSV-CANT-A-SALTAR.
+
+           OPEN INPUT CHECKPT-FILE.
+
+           IF NOT WSS-CHECKPT-INEXISTENTE
+               READ CHECKPT-FILE INTO CHECKPT-REGISTRO
+                   AT END CONTINUE
+                   NOT AT END MOVE CHECKPT-CANT-PROCESADOS
+                                  TO WSV-CANT-A-SALTAR
+               END-READ
+               CLOSE CHECKPT-FILE
+           END-IF.
+
+       001-LEER-CHECKPOINT-END. EXIT.
+
+       006-GRABAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPT-FILE.
+           MOVE WSV-TOTAL-EVALUADOS TO CHECKPT-CANT-PROCESADOS.
+           WRITE CHECKPT-REGISTRO.
+           CLOSE CHECKPT-FILE.
+
+       006-GRABAR-CHECKPOINT-END. EXIT.
+
+       090-RESETEAR-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPT-FILE.
+           MOVE ZERO TO CHECKPT-CANT-PROCESADOS.
+           WRITE CHECKPT-REGISTRO.
+           CLOSE CHECKPT-FILE.
+
+       090-RESETEAR-CHECKPOINT-END. EXIT.
+
+       002-LEER-PARAMETROS.
+
+           MOVE 'N' TO WSC-PARAM-LEIDO.
+
+           OPEN INPUT PARAM-FILE.
+           IF WSS-PARAM-INEXISTENTE
+               DISPLAY 'PARAMEJ1 VACIO, SE USAN VALORES POR DEFECTO'
+           ELSE
+               READ PARAM-FILE INTO PARAM-REGISTRO
+                 AT END
+                   DISPLAY 'PARAMEJ1 VACIO, SE USAN VALORES POR DEFECTO'
+                 NOT AT END
+                   MOVE 'S' TO WSC-PARAM-LEIDO
+               END-READ
+               CLOSE PARAM-FILE
+           END-IF.
+
+           IF WSS-PARAM-LEIDO
+               MOVE PARAM-EDAD-MINIMA   TO WSC-EDAD-MINIMA
+               MOVE PARAM-ESTADO-SECUND TO WSC-ESTADO-SECUND
+               MOVE PARAM-CARRERA-TERM  TO WSC-TERMINADO
+               MOVE PARAM-CARRERA-CURSO TO WSC-ENCURSO
+           END-IF.
+
+       002-LEER-PARAMETROS-END. EXIT.
+
+       005-LEER-CANDIDATO.
+
+           READ CANDIN-FILE INTO WSV-POSTULANTE-AUX
+               AT END MOVE 'S' TO WSC-FIN-ARCHIVO
+           END-READ.
+
+       005-LEER-CANDIDATO-END. EXIT.
+
+       004-SALTAR-PROCESADOS.
+
+           PERFORM 003-SALTAR-UN-PROCESADO
+               VARYING WSV-IDX-PROC FROM 1 BY 1
+               UNTIL WSV-IDX-PROC > WSV-CANT-A-SALTAR
+                  OR WSS-FIN-ARCHIVO
+                  OR WSS-TABLA-LLENA.
+           MOVE WSV-CANT-A-SALTAR TO WSV-TOTAL-EVALUADOS.
+
+       004-SALTAR-PROCESADOS-END. EXIT.
+
+       003-SALTAR-UN-PROCESADO.
+
+           PERFORM 009-REGISTRAR-PROCESADO.
+           PERFORM 005-LEER-CANDIDATO.
+
+       003-SALTAR-UN-PROCESADO-END. EXIT.
+
+       007-VERIFICAR-DUPLICADO.
+
+           MOVE 'N' TO WSC-DNI-DUPLICADO.
+           MOVE ZERO TO WSV-IDX-PROC.
+           PERFORM 008-COMPARAR-DNI-PROC
+               VARYING WSV-IDX-PROC FROM 1 BY 1
+               UNTIL WSV-IDX-PROC > WSV-CANT-PROCESADOS
+                  OR WSS-DNI-DUPLICADO.
+
+       007-VERIFICAR-DUPLICADO-END. EXIT.
+
+       008-COMPARAR-DNI-PROC.
+
+           IF WSV-DNI-AUX EQUAL WSV-DNI-PROCESADO (WSV-IDX-PROC)
+               MOVE 'S' TO WSC-DNI-DUPLICADO
+           END-IF.
+
+       008-COMPARAR-DNI-PROC-END. EXIT.
+
+       009-REGISTRAR-PROCESADO.
+
+           IF WSV-CANT-PROCESADOS >= WSC-MAX-PROCESADOS
+               MOVE 'S' TO WSC-TABLA-LLENA
+           ELSE
+               ADD 1 TO WSV-CANT-PROCESADOS
+               MOVE WSV-DNI-AUX
+                   TO WSV-DNI-PROCESADO (WSV-CANT-PROCESADOS)
+           END-IF.
+
+       009-REGISTRAR-PROCESADO-END. EXIT.
+
+       011-REGISTRAR-AUDITORIA.
+
+           ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE WSC-PROGRAMA-ID  TO AUDIT-PROGRAMA.
+           MOVE WSV-DNI-AUX      TO AUDIT-DNI.
+           MOVE WSV-NOMBRE-AUX   TO AUDIT-NOMBRE.
+           MOVE WSV-RESULTADO-AUX TO AUDIT-RESULTADO.
+           WRITE AUDIT-REGISTRO.
+
+       011-REGISTRAR-AUDITORIA-END. EXIT.
+
        010-EVALUAR.
 
-            IF (WSV-EDAD-AUX >= WSC-EDAD-MINIMA AND
-                WSV-SECUNDARIO-AUX EQUAL WSC-ESTADO-SECUND AND
-               (WSV-CARRERA-AUX EQUAL WSC-TERMINADO OR
-                WSV-CARRERA-AUX EQUAL WSC-ENCURSO))
-               DISPLAY WSV-NOMBRE-AUX 
-               ' CUMPLE CON TODOS LOS REQUISITOS '
+            ADD 1 TO WSV-TOTAL-EVALUADOS.
+
+            PERFORM 007-VERIFICAR-DUPLICADO.
+
+            IF WSS-DNI-DUPLICADO
+               DISPLAY WSV-DNI-AUX ' ' WSV-NOMBRE-AUX
+               ' NO CUMPLE CON LOS REQUISITOS. MOTIVOS:'
+               DISPLAY '   - DNI DUPLICADO EN EL ARCHIVO DE INGRESO'
+               ADD 1 TO WSV-TOTAL-RECHAZADOS
+               ADD 1 TO WSV-TOTAL-DUPLICADOS
+               MOVE 'RECHAZADO - DNI DUPLICADO' TO WSV-RESULTADO-AUX
             ELSE
-               DISPLAY WSV-NOMBRE-AUX 
-               ' NO CUMPLE CON LOS REQUISITOS '
+               MOVE 'S' TO WSC-EDAD-OK
+               MOVE 'S' TO WSC-SECUNDARIO-OK
+               MOVE 'S' TO WSC-CARRERA-OK
+
+               IF WSV-EDAD-AUX < WSC-EDAD-MINIMA
+                  MOVE 'N' TO WSC-EDAD-OK
+               END-IF
+
+               IF WSV-SECUNDARIO-AUX NOT EQUAL WSC-ESTADO-SECUND
+                  MOVE 'N' TO WSC-SECUNDARIO-OK
+               END-IF
+
+               MOVE SPACE TO WSC-CARRERA-MOTIVO
+               IF WSV-CARRERA-AUX NOT EQUAL WSC-TERMINADO AND
+                  WSV-CARRERA-AUX NOT EQUAL WSC-ENCURSO
+                  MOVE 'N' TO WSC-CARRERA-OK
+                  IF WSV-CARRERA-AUX EQUAL WSC-CARRERA-NOINICIADA
+                     OR WSV-CARRERA-AUX EQUAL SPACE
+                     MOVE 'I' TO WSC-CARRERA-MOTIVO
+                  ELSE
+                     MOVE 'X' TO WSC-CARRERA-MOTIVO
+                  END-IF
+               END-IF
+
+               IF WSS-EDAD-OK AND WSS-SECUNDARIO-OK AND WSS-CARRERA-OK
+                  DISPLAY WSV-DNI-AUX ' ' WSV-NOMBRE-AUX
+                  ' CUMPLE CON TODOS LOS REQUISITOS '
+                  ADD 1 TO WSV-TOTAL-APROBADOS
+                  MOVE WSV-DNI-AUX    TO APROBADOS-DNI
+                  MOVE WSV-NOMBRE-AUX TO APROBADOS-NOMBRE
+                  WRITE APROBADOS-REGISTRO
+                  MOVE 'APROBADO' TO WSV-RESULTADO-AUX
+               ELSE
+                  DISPLAY WSV-DNI-AUX ' ' WSV-NOMBRE-AUX
+                  ' NO CUMPLE CON LOS REQUISITOS. MOTIVOS:'
+                  IF NOT WSS-EDAD-OK
+                      DISPLAY '   - EDAD INSUFICIENTE'
+                  END-IF
+                  IF NOT WSS-SECUNDARIO-OK
+                      DISPLAY '   - SECUNDARIO NO COMPLETO'
+                  END-IF
+                  IF NOT WSS-CARRERA-OK
+                     IF WSS-CARRERA-NO-INICIADA
+                        DISPLAY '   - CARRERA NO INICIADA'
+                     ELSE
+                        IF WSS-CARRERA-INVALIDA
+                           DISPLAY '   - CODIGO DE CARRERA INVALIDO'
+                        ELSE
+                           DISPLAY '   - CARRERA NO TERMINADA/EN CURSO'
+                        END-IF
+                     END-IF
+                  END-IF
+                  ADD 1 TO WSV-TOTAL-RECHAZADOS
+                  MOVE 'RECHAZADO' TO WSV-RESULTADO-AUX
+               END-IF
             END-IF.
-         
-       010-EVALUAR-END. EXIT.
\ No newline at end of file
+
+            PERFORM 011-REGISTRAR-AUDITORIA.
+            PERFORM 009-REGISTRAR-PROCESADO.
+            PERFORM 006-GRABAR-CHECKPOINT.
+            PERFORM 005-LEER-CANDIDATO.
+
+       010-EVALUAR-END. EXIT.
+
+       095-MOSTRAR-RESUMEN.
+
+           DISPLAY '--------------------------------------------------'
+           DISPLAY 'TOTAL EVALUADOS  : ' WSV-TOTAL-EVALUADOS
+           DISPLAY 'TOTAL APROBADOS  : ' WSV-TOTAL-APROBADOS
+           DISPLAY 'TOTAL RECHAZADOS : ' WSV-TOTAL-RECHAZADOS
+           DISPLAY '   DE LOS CUALES DUPLICADOS: ' WSV-TOTAL-DUPLICADOS.
+
+       095-MOSTRAR-RESUMEN-END. EXIT.
